@@ -9,22 +9,32 @@
       
       * Archivos físicos    
       
-            SELECT OPTIONAL AccountFile 
+            SELECT OPTIONAL AccountFile
             ASSIGN TO "cuentas.dat"
-    		    ORGANIZATION IS SEQUENTIAL.
-	        SELECT OPTIONAL TransactionFile 
+    		    ORGANIZATION IS INDEXED
+    		    ACCESS MODE IS DYNAMIC
+    		    RECORD KEY IS Account-ID
+    		    FILE STATUS IS Account-File-Status.
+	        SELECT OPTIONAL TransactionFile
 	        ASSIGN TO "transacciones.dat"
 		        ORGANIZATION IS SEQUENTIAL.
-		        
+
 	    DATA DIVISION.
 	    FILE SECTION.
-	  
+
 	    FD AccountFile.
         01 AccountRecord.
         	05 Account-ID PIC 9(5).
         	05 Account-Holder PIC X(30).
-        	05 Account-Balance PIC 9(7)V99.
-	  
+        	05 Account-Balance PIC S9(7)V99.
+        	05 Account-Status PIC X(1).
+        		88 Account-Active VALUE 'A'.
+        		88 Account-Closed VALUE 'C'.
+        	05 Account-Type PIC X(1).
+        		88 Savings-Account VALUE 'A'.
+        		88 Checking-Account VALUE 'C'.
+        	05 Overdraft-Limit PIC 9(7)V99.
+
 
         FD TransactionFile.
         01 TransactionRecord.
@@ -32,8 +42,13 @@
         	05 Trans-Type PIC X(1).
         		88 Deposit VALUE 'D'.
         		88 Withdraw	VALUE 'W'.
+        		88 Transfer VALUE 'T'.
+        		88 Transfer-In VALUE 'I'.
         	05 Trans-Amount PIC 9(7)V99.
-        	
+        	05 Trans-Date PIC 9(8).
+        	05 Trans-Time PIC 9(6).
+        	05 Trans-Seq-No PIC 9(7).
+
         WORKING-STORAGE SECTION.
         01 Prompt-Account-ID PIC X(30) 
         VALUE "Introduce el ID de la cuenta".
@@ -50,26 +65,83 @@
         01 Found-Account PIC X VALUE 'N'.
         01 Account-Search-ID PIC 9(5).
         01 Transaction-Amount PIC 9(7)V99.
+        01 Account-File-Status PIC X(2).
+        01 Source-Account-ID PIC 9(5).
+        01 Dest-Account-ID PIC 9(5).
+        01 Source-Balance PIC S9(7)V99.
+        01 Source-Overdraft-Limit PIC 9(7)V99.
+        01 Prompt-Source-Account PIC X(17)
+        VALUE "Cuenta de origen:".
+        01 Prompt-Dest-Account PIC X(18)
+        VALUE "Cuenta de destino:".
+        01 Same-Account-Msg PIC X(52)
+        VALUE "La cuenta de origen y destino no pueden ser la misma".
+        01 End-Of-File PIC X VALUE 'N'.
+        01 Input-Valid PIC X VALUE 'N'.
+        01 Account-ID-Text PIC X(5) JUSTIFIED RIGHT.
+        01 Amount-Text PIC X(9) JUSTIFIED RIGHT.
+        01 Invalid-Account-ID-Msg PIC X(22)
+        VALUE "ID de cuenta inválido".
+        01 Account-Type-Text PIC X(1).
+        01 New-Balance PIC S9(7)V99.
+        01 Min-Balance PIC S9(7)V99.
+        01 Prompt-Account-Type PIC X(40)
+        VALUE "Tipo de cuenta (A=Ahorro, C=Corriente):".
+        01 Invalid-Account-Type-Msg PIC X(25)
+        VALUE "Tipo de cuenta no válido".
+        01 Prompt-Overdraft-Limit PIC X(33)
+        VALUE "Introduce el límite de sobregiro".
+        01 Current-Amount-Prompt PIC X(40)
+        VALUE "Introduce el monto".
+        01 Trans-Seq-Counter PIC 9(7) VALUE 0.
+        01 Session-Trans-Count PIC 9(7) VALUE 0.
+        01 Session-Trans-Total PIC S9(9)V99 VALUE 0.
+        01 Trans-Time-8 PIC 9(8).
         PROCEDURE DIVISION.
-        
+
         Main-Logic.
+        	PERFORM Initialize-Trans-Seq.
         	PERFORM Display-Menu
-        	PERFORM UNTIL User-Option = '5'
+        	PERFORM UNTIL User-Option = '8'
         		PERFORM Process-Option
         		PERFORM Display-Menu
         	END-PERFORM.
+        	PERFORM Display-Session-Totals.
         	STOP RUN.
-	
+
+        Initialize-Trans-Seq.
+        	MOVE 0 TO Trans-Seq-Counter.
+        	OPEN INPUT TransactionFile.
+        	MOVE 'N' TO End-Of-File.
+        	PERFORM UNTIL End-Of-File = 'Y'
+        		READ TransactionFile
+        			AT END
+        				MOVE 'Y' TO End-Of-File
+        			NOT AT END
+        			MOVE Trans-Seq-No TO Trans-Seq-Counter
+        		END-READ
+        	END-PERFORM.
+        	CLOSE TransactionFile.
+
+        Display-Session-Totals.
+        	DISPLAY "------------------------------------".
+        	DISPLAY "Transacciones de esta sesión: "
+        		Session-Trans-Count.
+        	DISPLAY "Monto total movido: " Session-Trans-Total.
+
         Display-Menu.
         	DISPLAY "<----- SISTEMA BANCARIO ------>".
         	DISPLAY "1. Crear cuenta".
         	DISPLAY "2. Depositar dinero".
         	DISPLAY "3. Retirar dinero".
         	DISPLAY "4. Consultar saldo".
-        	DISPLAY "5. SALIR".
+        	DISPLAY "5. Ver historial de movimientos".
+        	DISPLAY "6. Transferir fondos".
+        	DISPLAY "7. Cerrar cuenta".
+        	DISPLAY "8. SALIR".
         	DISPLAY "Seleccione una opción: ".
         	ACCEPT User-Option.
-        	
+
         Process-Option.
         	EVALUATE User-Option
         		WHEN '1'
@@ -80,28 +152,78 @@
         			PERFORM Withdraw-Money
         		WHEN '4'
         			PERFORM Check-Balance
+        		WHEN '5'
+        			PERFORM Transaction-History
+        		WHEN '6'
+        			PERFORM Transfer-Funds
+        		WHEN '7'
+        			PERFORM Close-Account
         		WHEN OTHER
-        			DISPLAY 
+        			DISPLAY
         			"Opción no válida, Intennte de nuevo."
         	END-EVALUATE.
         	
         Create-Account.
-        	OPEN EXTEND AccountFile.
-        	DISPLAY Prompt-Account-ID.
-        	ACCEPT Account-ID.
-        	DISPLAY Prompt-Holder-Name.
-        	ACCEPT Account-Holder.
-        	MOVE 0 TO Account-Balance.
-        	WRITE AccountRecord.
-        	DISPLAY "Cuenta creada exitosamente".
+        	PERFORM Open-AccountFile-IO.
+        	PERFORM Get-Account-ID-Entry.
+        	MOVE Account-ID-Text TO Account-ID.
+        	READ AccountFile
+        	    INVALID KEY
+        	        MOVE 'N' TO Found-Account
+        	    NOT INVALID KEY
+        	        MOVE 'Y' TO Found-Account
+        	END-READ.
+        	IF Found-Account = 'Y'
+        	    DISPLAY "La cuenta ya existe"
+        	ELSE
+        	    DISPLAY Prompt-Holder-Name
+        	    ACCEPT Account-Holder
+        	    MOVE 0 TO Account-Balance
+        	    MOVE 'A' TO Account-Status
+        	    PERFORM Get-Account-Type-Entry
+        	    MOVE Account-Type-Text TO Account-Type
+        	    PERFORM Get-Overdraft-Limit
+        	    WRITE AccountRecord
+        	    DISPLAY "Cuenta creada exitosamente"
+        	END-IF.
         	CLOSE AccountFile.
+
+        Get-Account-Type-Entry.
+        	MOVE 'N' TO Input-Valid.
+        	PERFORM UNTIL Input-Valid = 'Y'
+        	    DISPLAY Prompt-Account-Type
+        	    ACCEPT Account-Type-Text
+        	    IF Account-Type-Text = 'A'
+        	    OR Account-Type-Text = 'C'
+        	        MOVE 'Y' TO Input-Valid
+        	    ELSE
+        	        DISPLAY Invalid-Account-Type-Msg
+        	    END-IF
+        	END-PERFORM.
+
+        Get-Overdraft-Limit.
+        	IF Account-Type-Text = 'C'
+        	    MOVE Prompt-Overdraft-Limit TO Current-Amount-Prompt
+        	    PERFORM Get-Amount-Entry
+        	    MOVE Prompt-Amount TO Current-Amount-Prompt
+        	    MOVE Transaction-Amount TO Overdraft-Limit
+        	ELSE
+        	    MOVE 0 TO Overdraft-Limit
+        	END-IF.
+
+        Open-AccountFile-IO.
+        	OPEN I-O AccountFile.
+        	IF Account-File-Status = '35'
+        		OPEN OUTPUT AccountFile
+        		CLOSE AccountFile
+        		OPEN I-O AccountFile
+        	END-IF.
         	
         Deposit-Money.
-            OPEN I-O AccountFile.
+            PERFORM Open-AccountFile-IO.
             PERFORM Find-Account.
             IF Found-Account = 'Y'
-                DISPLAY Prompt-Amount
-                ACCEPT Transaction-Amount
+                PERFORM Get-Amount-Entry
                 IF Transaction-Amount > 0
                     ADD Transaction-Amount TO Account-Balance
                     REWRITE AccountRecord
@@ -118,19 +240,20 @@
 
             
         Withdraw-Money.
-            OPEN I-O AccountFile.
+            PERFORM Open-AccountFile-IO.
             PERFORM Find-Account.
             IF Found-Account = 'Y'
-                DISPLAY Prompt-Amount
-                ACCEPT Transaction-Amount
-                IF Transaction-Amount > 0
-                AND Transaction-Amount <= Account-Balance
-                    SUBTRACT Transaction-Amount FROM Account-Balance
+                PERFORM Get-Amount-Entry
+                COMPUTE New-Balance =
+                    Account-Balance - Transaction-Amount
+                COMPUTE Min-Balance = 0 - Overdraft-Limit
+                IF Transaction-Amount > 0 AND New-Balance >= Min-Balance
+                    MOVE New-Balance TO Account-Balance
                     MOVE 'W' TO Trans-Type
                     PERFORM Record-Transaction
                     REWRITE AccountRecord
                     DISPLAY "Retiro Exitoso"
-                ELSE IF Transaction-Amount > Account-Balance
+                ELSE IF Transaction-Amount > 0
                     DISPLAY Insufficient-Funds
                 ELSE
                     DISPLAY Invalid-Amount
@@ -140,8 +263,86 @@
             END-IF.
             CLOSE AccountFile.
         
+        Transfer-Funds.
+            PERFORM Open-AccountFile-IO.
+            PERFORM Get-Transfer-Source.
+            IF Found-Account = 'Y'
+                PERFORM Get-Transfer-Dest
+            END-IF.
+            CLOSE AccountFile.
+
+        Get-Transfer-Source.
+            DISPLAY Prompt-Source-Account.
+            PERFORM Get-Account-ID-Entry.
+            MOVE Account-ID-Text TO Source-Account-ID.
+            MOVE Source-Account-ID TO Account-ID.
+            PERFORM Read-Account-By-Key.
+            IF Found-Account = 'N'
+                DISPLAY "Cuenta no encontrada"
+            ELSE
+                MOVE Account-Balance TO Source-Balance
+                MOVE Overdraft-Limit TO Source-Overdraft-Limit
+            END-IF.
+
+        Get-Transfer-Dest.
+            DISPLAY Prompt-Dest-Account.
+            PERFORM Get-Account-ID-Entry.
+            MOVE Account-ID-Text TO Dest-Account-ID.
+            IF Dest-Account-ID = Source-Account-ID
+                DISPLAY Same-Account-Msg
+            ELSE
+                MOVE Dest-Account-ID TO Account-ID
+                PERFORM Read-Account-By-Key
+                IF Found-Account = 'N'
+                    DISPLAY "Cuenta de destino no encontrada"
+                ELSE
+                    PERFORM Get-Transfer-Amount
+                END-IF
+            END-IF.
+
+        Get-Transfer-Amount.
+            PERFORM Get-Amount-Entry.
+            COMPUTE New-Balance = Source-Balance - Transaction-Amount.
+            COMPUTE Min-Balance = 0 - Source-Overdraft-Limit.
+            IF Transaction-Amount > 0 AND New-Balance >= Min-Balance
+                PERFORM Execute-Transfer
+            ELSE IF Transaction-Amount > 0
+                DISPLAY Insufficient-Funds
+            ELSE
+                DISPLAY Invalid-Amount
+            END-IF.
+
+        Execute-Transfer.
+            MOVE Source-Account-ID TO Account-ID.
+            READ AccountFile
+                INVALID KEY
+                    DISPLAY "Cuenta de origen no disponible"
+                NOT INVALID KEY
+                    PERFORM Debit-Transfer-Source
+            END-READ.
+
+        Debit-Transfer-Source.
+            SUBTRACT Transaction-Amount FROM Account-Balance.
+            REWRITE AccountRecord.
+            MOVE 'T' TO Trans-Type.
+            PERFORM Record-Transaction.
+            MOVE Dest-Account-ID TO Account-ID.
+            READ AccountFile
+                INVALID KEY
+                    DISPLAY "Cuenta de destino no disponible"
+                NOT INVALID KEY
+                    PERFORM Credit-Transfer-Dest
+            END-READ.
+
+        Credit-Transfer-Dest.
+            ADD Transaction-Amount TO Account-Balance.
+            REWRITE AccountRecord.
+            MOVE 'I' TO Trans-Type.
+            PERFORM Record-Transaction.
+            DISPLAY "Transferencia exitosa".
+
         Check-Balance.
-            OPEN I-O AccountFile.
+            PERFORM Open-AccountFile-IO.
             PERFORM Find-Account.
             IF Found-Account = 'Y'
                 DISPLAY "Saldo actual de la cuenta: ", Account-Balance
@@ -150,27 +351,119 @@
             END-IF.
             CLOSE AccountFile.
         
-        Find-Account.
-            MOVE 'N' TO Found-Account.
-            DISPLAY Prompt-Account-ID.
-            ACCEPT Account-Search-ID.
-            PERFORM UNTIL Found-Account = 'Y'
-                READ AccountFile
+        Transaction-History.
+            OPEN INPUT TransactionFile.
+            PERFORM Get-Account-ID-Entry.
+            MOVE Account-ID-Text TO Account-Search-ID.
+            DISPLAY "Historial de movimientos:".
+            MOVE 'N' TO End-Of-File.
+            PERFORM UNTIL End-Of-File = 'Y'
+                READ TransactionFile
                     AT END
-                        DISPLAY "Cuenta no encontrada."
-                        EXIT PERFORM
+                        MOVE 'Y' TO End-Of-File
                     NOT AT END
-                        IF Account-ID = Account-Search-ID
-                            MOVE 'Y' TO Found-Account
+                        IF Trans-Account-ID = Account-Search-ID
+                            DISPLAY Trans-Date, " ", Trans-Time, " ",
+                                Trans-Type, " ", Trans-Amount
                         END-IF
                 END-READ
             END-PERFORM.
-        
+            CLOSE TransactionFile.
+
+        Get-Account-ID-Entry.
+            MOVE 'N' TO Input-Valid.
+            PERFORM UNTIL Input-Valid = 'Y'
+                DISPLAY Prompt-Account-ID
+                ACCEPT Account-ID-Text
+                INSPECT Account-ID-Text REPLACING LEADING SPACE BY '0'
+                IF Account-ID-Text IS NUMERIC
+                    MOVE 'Y' TO Input-Valid
+                ELSE
+                    DISPLAY Invalid-Account-ID-Msg
+                END-IF
+            END-PERFORM.
+
+        Get-Amount-Entry.
+            MOVE 'N' TO Input-Valid.
+            PERFORM UNTIL Input-Valid = 'Y'
+                DISPLAY Current-Amount-Prompt
+                ACCEPT Amount-Text
+                INSPECT Amount-Text REPLACING LEADING SPACE BY '0'
+                IF Amount-Text IS NUMERIC
+                    MOVE 'Y' TO Input-Valid
+                ELSE
+                    DISPLAY Invalid-Amount
+                END-IF
+            END-PERFORM.
+            MOVE Amount-Text TO Transaction-Amount.
+
+        Find-Account.
+            PERFORM Get-Account-ID-Entry.
+            MOVE Account-ID-Text TO Account-Search-ID.
+            MOVE Account-Search-ID TO Account-ID.
+            PERFORM Read-Account-By-Key.
+
+        Read-Account-By-Key.
+            READ AccountFile
+                INVALID KEY
+                    MOVE 'N' TO Found-Account
+                NOT INVALID KEY
+                    MOVE 'Y' TO Found-Account
+            END-READ.
+            IF Found-Account = 'Y' AND Account-Closed
+                MOVE 'N' TO Found-Account
+            END-IF.
+
+        Close-Account.
+            PERFORM Open-AccountFile-IO.
+            PERFORM Get-Account-ID-Entry.
+            MOVE Account-ID-Text TO Account-Search-ID.
+            MOVE Account-Search-ID TO Account-ID.
+            READ AccountFile
+                INVALID KEY
+                    MOVE 'N' TO Found-Account
+                NOT INVALID KEY
+                    MOVE 'Y' TO Found-Account
+            END-READ.
+            IF Found-Account = 'N'
+                DISPLAY "Cuenta no encontrada"
+            ELSE IF Account-Closed
+                DISPLAY "La cuenta ya está cerrada"
+            ELSE
+                PERFORM Settle-And-Close-Account
+            END-IF.
+            CLOSE AccountFile.
+
+        Settle-And-Close-Account.
+            IF Account-Balance > 0
+                MOVE Account-Balance TO Transaction-Amount
+                SUBTRACT Transaction-Amount FROM Account-Balance
+                MOVE 'W' TO Trans-Type
+                PERFORM Record-Transaction
+                DISPLAY "Saldo restante retirado antes del cierre"
+            ELSE IF Account-Balance < 0
+                COMPUTE Transaction-Amount = 0 - Account-Balance
+                ADD Transaction-Amount TO Account-Balance
+                MOVE 'D' TO Trans-Type
+                PERFORM Record-Transaction
+                DISPLAY "Saldo deudor liquidado antes del cierre"
+            END-IF.
+            MOVE 'C' TO Account-Status.
+            REWRITE AccountRecord.
+            DISPLAY "Cuenta cerrada exitosamente".
+
         Record-Transaction.
             OPEN EXTEND TransactionFile.
+            ADD 1 TO Trans-Seq-Counter.
             MOVE Account-ID TO Trans-Account-ID.
             MOVE Transaction-Amount TO Trans-Amount.
+            MOVE Trans-Seq-Counter TO Trans-Seq-No.
+            ACCEPT Trans-Date FROM DATE YYYYMMDD.
+            ACCEPT Trans-Time-8 FROM TIME.
+            MOVE Trans-Time-8(1:6) TO Trans-Time.
             WRITE TransactionRecord.
             CLOSE TransactionFile.
+            ADD 1 TO Session-Trans-Count.
+            ADD Transaction-Amount TO Session-Trans-Total.
             
                 
