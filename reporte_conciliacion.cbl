@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. Reporte-Conciliacion.
+        AUTHOR Carlos García.
+        DATE-WRITTEN AGO.08.2026
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+      * Archivos físicos
+
+            SELECT OPTIONAL AccountFile
+            ASSIGN TO "cuentas.dat"
+    		    ORGANIZATION IS INDEXED
+    		    ACCESS MODE IS DYNAMIC
+    		    RECORD KEY IS Account-ID
+    		    FILE STATUS IS Account-File-Status.
+	        SELECT OPTIONAL TransactionFile
+	        ASSIGN TO "transacciones.dat"
+		        ORGANIZATION IS SEQUENTIAL.
+	        SELECT SortFile
+	        ASSIGN TO "worktran.tmp".
+
+	    DATA DIVISION.
+	    FILE SECTION.
+
+	    FD AccountFile.
+        01 AccountRecord.
+        	05 Account-ID PIC 9(5).
+        	05 Account-Holder PIC X(30).
+        	05 Account-Balance PIC S9(7)V99.
+        	05 Account-Status PIC X(1).
+        		88 Account-Active VALUE 'A'.
+        		88 Account-Closed VALUE 'C'.
+        	05 Account-Type PIC X(1).
+        		88 Savings-Account VALUE 'A'.
+        		88 Checking-Account VALUE 'C'.
+        	05 Overdraft-Limit PIC 9(7)V99.
+
+
+        FD TransactionFile.
+        01 TransactionRecord.
+        	05 Trans-Account-ID PIC 9(5).
+        	05 Trans-Type PIC X(1).
+        		88 Deposit VALUE 'D'.
+        		88 Withdraw	VALUE 'W'.
+        		88 Transfer VALUE 'T'.
+        		88 Transfer-In VALUE 'I'.
+        	05 Trans-Amount PIC 9(7)V99.
+        	05 Trans-Date PIC 9(8).
+        	05 Trans-Time PIC 9(6).
+        	05 Trans-Seq-No PIC 9(7).
+
+        SD SortFile.
+        01 Sort-Trans-Record.
+        	05 Sort-Trans-Account-ID PIC 9(5).
+        	05 Sort-Trans-Type PIC X(1).
+        	05 Sort-Trans-Amount PIC 9(7)V99.
+        	05 Sort-Trans-Date PIC 9(8).
+        	05 Sort-Trans-Time PIC 9(6).
+
+        WORKING-STORAGE SECTION.
+        01 Account-File-Status PIC X(2).
+        01 Found-Account PIC X.
+        01 Current-Account-ID PIC 9(5).
+        01 First-Record PIC X VALUE 'Y'.
+        01 End-Of-Sort PIC X VALUE 'N'.
+        01 Total-Deposits PIC 9(9)V99.
+        01 Total-Withdrawals PIC 9(9)V99.
+        01 Expected-Balance PIC S9(9)V99.
+        01 Grand-Total-Deposits PIC 9(9)V99 VALUE 0.
+        01 Grand-Total-Withdrawals PIC 9(9)V99 VALUE 0.
+        01 Account-Count PIC 9(5) VALUE 0.
+        01 Mismatch-Count PIC 9(5) VALUE 0.
+
+        PROCEDURE DIVISION.
+
+        Main-Logic.
+            PERFORM Open-Master-Files.
+            SORT SortFile
+                ON ASCENDING KEY Sort-Trans-Account-ID
+                USING TransactionFile
+                OUTPUT PROCEDURE IS Summarize-Accounts.
+            PERFORM Print-Report-Totals.
+            PERFORM Close-Master-Files.
+            STOP RUN.
+
+        Open-Master-Files.
+            OPEN INPUT AccountFile.
+
+        Close-Master-Files.
+            CLOSE AccountFile.
+
+        Summarize-Accounts.
+            MOVE 'N' TO End-Of-Sort.
+            MOVE 'Y' TO First-Record.
+            MOVE 0 TO Total-Deposits.
+            MOVE 0 TO Total-Withdrawals.
+            DISPLAY "<--- REPORTE DE CONCILIACION DIARIA --->".
+            PERFORM UNTIL End-Of-Sort = 'Y'
+                RETURN SortFile
+                    AT END
+                        MOVE 'Y' TO End-Of-Sort
+                    NOT AT END
+                        PERFORM Accumulate-Sorted-Record
+                END-RETURN
+            END-PERFORM.
+            IF First-Record = 'N'
+                PERFORM Process-Account-Break
+            END-IF.
+
+        Accumulate-Sorted-Record.
+            IF First-Record = 'Y'
+                MOVE Sort-Trans-Account-ID TO Current-Account-ID
+                MOVE 'N' TO First-Record
+            END-IF.
+            IF Sort-Trans-Account-ID NOT = Current-Account-ID
+                PERFORM Process-Account-Break
+                MOVE Sort-Trans-Account-ID TO Current-Account-ID
+                MOVE 0 TO Total-Deposits
+                MOVE 0 TO Total-Withdrawals
+            END-IF.
+            EVALUATE Sort-Trans-Type
+                WHEN 'D'
+                    ADD Sort-Trans-Amount TO Total-Deposits
+                WHEN 'I'
+                    ADD Sort-Trans-Amount TO Total-Deposits
+                WHEN 'W'
+                    ADD Sort-Trans-Amount TO Total-Withdrawals
+                WHEN 'T'
+                    ADD Sort-Trans-Amount TO Total-Withdrawals
+            END-EVALUATE.
+
+        Process-Account-Break.
+            ADD Total-Deposits TO Grand-Total-Deposits.
+            ADD Total-Withdrawals TO Grand-Total-Withdrawals.
+            ADD 1 TO Account-Count.
+            COMPUTE Expected-Balance =
+                Total-Deposits - Total-Withdrawals.
+            MOVE Current-Account-ID TO Account-ID.
+            READ AccountFile
+                INVALID KEY
+                    MOVE 'N' TO Found-Account
+                NOT INVALID KEY
+                    MOVE 'Y' TO Found-Account
+            END-READ.
+            IF Found-Account = 'N'
+                DISPLAY "** Cuenta " Current-Account-ID
+                    " sin registro en cuentas.dat **"
+            ELSE IF Expected-Balance NOT = Account-Balance
+                ADD 1 TO Mismatch-Count
+                DISPLAY "** DISCREPANCIA ** Cuenta " Current-Account-ID
+                DISPLAY "   saldo registrado: " Account-Balance
+                DISPLAY "   saldo esperado:   " Expected-Balance
+            ELSE
+                DISPLAY "Cuenta " Current-Account-ID
+                    " OK - saldo " Account-Balance
+            END-IF.
+
+        Print-Report-Totals.
+            DISPLAY "-----------------------------------------".
+            DISPLAY "Cuentas procesadas:      " Account-Count.
+            DISPLAY "Total depositos:         " Grand-Total-Deposits.
+            DISPLAY "Total retiros:           " Grand-Total-Withdrawals.
+            DISPLAY "Cuentas con discrepancia: " Mismatch-Count.
